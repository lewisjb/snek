@@ -0,0 +1,7 @@
+      *>Record layout for one high-score leaderboard entry.  Shared by
+      *>snake.cbl (which writes it) and snake-recon.cbl (which reads
+      *>it back for the offline reconciliation report).
+       01 hs-file-record.
+           05 hsf-score pic 9(5).
+           05 filler pic x(1).
+           05 hsf-date pic x(10).
