@@ -0,0 +1,9 @@
+      *>Record layout for one line of the append-only session history
+      *>log.  Shared by snake.cbl (which writes it) and snake-recon.cbl
+      *>(which reads it back for the offline reconciliation report).
+       01 history-file-record.
+           05 histf-date pic x(10).
+           05 filler pic x(1).
+           05 histf-score pic 9(5).
+           05 filler pic x(1).
+           05 histf-duration pic 9(6).
