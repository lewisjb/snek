@@ -0,0 +1,218 @@
+       identification division.
+       program-id. snake-recon.
+
+      *>Offline batch report: re-derives the top-N leaderboard from the
+      *>full session history log and compares it against what's
+      *>actually sitting in the high-score file, so a corrupted or
+      *>hand-edited leaderboard entry gets caught instead of silently
+      *>trusted.  Meant to be run after hours, separately from the
+      *>interactive game in snake.cbl.
+
+       environment division.
+       input-output section.
+       file-control.
+           select history-file assign to "history.dat"
+               organization is line sequential
+               file status is history-file-status.
+           select high-score-file assign to "highscore.dat"
+               organization is line sequential
+               file status is hs-file-status.
+
+       data division.
+       file section.
+       fd history-file.
+       copy historyrec.
+
+       fd high-score-file.
+       copy hsrec.
+
+       working-storage section.
+       01 history-file-status pic x(2).
+       01 hs-file-status pic x(2).
+
+       01 hs-max-entries pic 9(2) value 10.
+
+      *>Leaderboard re-derived from scratch by replaying every line of
+      *>the history log through the same top-N insertion logic
+      *>UPDATE-HIGH-SCORES uses in snake.cbl.
+       01 derived-count pic 9(2) usage is comp value zero.
+       01 derived-table.
+             05 derived-entry occurs 10 times indexed by derived-index.
+             10 derived-score pic 9(5).
+             10 derived-date pic x(10).
+       01 derived-slot pic 9(2) usage is comp.
+       01 derived-shift-start pic 9(2) usage is comp.
+       01 derived-qualifies pic 9(1) value zero.
+
+      *>Leaderboard as it actually sits in the high-score file on disk.
+       01 actual-count pic 9(2) usage is comp value zero.
+       01 actual-table.
+             05 actual-entry occurs 10 times indexed by actual-index.
+             10 actual-score pic 9(5).
+             10 actual-date pic x(10).
+
+       01 mismatch-count pic 9(3) usage is comp value zero.
+       01 recon-index pic 9(2) usage is comp.
+
+       01 report-actual-score pic z(4)9.
+       01 report-actual-date pic x(10).
+       01 report-derived-score pic z(4)9.
+       01 report-derived-date pic x(10).
+       01 report-status pic x(11).
+
+       procedure division.
+       main-para.
+           perform build-derived-leaderboard.
+           perform load-actual-leaderboard.
+           perform print-report.
+           stop run.
+
+       build-derived-leaderboard.
+           open input history-file.
+           if history-file-status = "00" then
+                 perform consider-history-entry with test after
+                       until history-file-status not = "00"
+                 close history-file
+           end-if.
+
+       consider-history-entry.
+           read history-file
+                 at end
+                       continue
+                 not at end
+                       perform insert-derived-entry
+           end-read.
+
+      *>Same top-N insert-and-shift logic as UPDATE-HIGH-SCORES /
+      *>FIND-HIGH-SCORE-SLOT / SHIFT-HIGH-SCORES-DOWN in snake.cbl,
+      *>driven here by every history line instead of just the current
+      *>run's final score.
+       insert-derived-entry.
+           move 0 to derived-qualifies.
+           if derived-count < hs-max-entries then
+                 move 1 to derived-qualifies
+           else
+                 if histf-score > derived-score(derived-count) then
+                       move 1 to derived-qualifies
+                 end-if
+           end-if.
+
+           if derived-qualifies = 1 then
+                 perform find-derived-slot
+                 if derived-count >= hs-max-entries then
+                       compute derived-shift-start = derived-count - 1
+                 else
+                       move derived-count to derived-shift-start
+                 end-if
+                 if derived-count > zero then
+                       perform shift-derived-down varying
+                             derived-index from derived-shift-start
+                             by -1 until derived-index < derived-slot
+                 end-if
+                 move histf-score to derived-score(derived-slot)
+                 move histf-date to derived-date(derived-slot)
+                 if derived-count < hs-max-entries then
+                       add 1 to derived-count
+                 end-if
+           end-if.
+
+       find-derived-slot.
+           move 1 to derived-slot.
+           perform advance-derived-slot varying derived-index from 1
+                 by 1 until derived-index > derived-count or
+                 histf-score > derived-score(derived-index).
+
+       advance-derived-slot.
+           compute derived-slot = derived-index + 1.
+
+       shift-derived-down.
+           move derived-score(derived-index) to
+                 derived-score(derived-index + 1).
+           move derived-date(derived-index) to
+                 derived-date(derived-index + 1).
+
+       load-actual-leaderboard.
+           move zero to actual-count.
+           open input high-score-file.
+           if hs-file-status = "00" then
+                 perform read-actual-entry with test after
+                       until hs-file-status not = "00"
+                       or actual-count >= hs-max-entries
+                 close high-score-file
+           end-if.
+
+       read-actual-entry.
+           read high-score-file
+                 at end
+                       continue
+                 not at end
+                       add 1 to actual-count
+                       move hsf-score to actual-score(actual-count)
+                       move hsf-date to actual-date(actual-count)
+           end-read.
+
+       print-report.
+           move zero to mismatch-count.
+           display "Leaderboard reconciliation report".
+           display "==================================".
+           display "Rank  Actual  Actual-Date  Derived  Derived-Date"
+                 "  Status".
+           perform compare-entry varying recon-index from 1 by 1
+                 until recon-index > hs-max-entries.
+           display "----------------------------------------------".
+           if mismatch-count = zero then
+                 display "No mismatches - high-score file agrees "
+                       "with the history log."
+           else
+                 display mismatch-count
+                       " mismatch(es) found - high-score file may be "
+                       "corrupted or hand-edited."
+           end-if.
+
+       compare-entry.
+           if recon-index <= actual-count or
+                 recon-index <= derived-count then
+                 perform format-entry-line
+           end-if.
+
+       format-entry-line.
+           if recon-index <= actual-count then
+                 move actual-score(recon-index) to report-actual-score
+                 move actual-date(recon-index) to report-actual-date
+           else
+                 move zero to report-actual-score
+                 move spaces to report-actual-date
+           end-if.
+
+           if recon-index <= derived-count then
+                 move derived-score(recon-index) to
+                       report-derived-score
+                 move derived-date(recon-index) to report-derived-date
+           else
+                 move zero to report-derived-score
+                 move spaces to report-derived-date
+           end-if.
+
+           if recon-index > actual-count then
+                 move "MISSING-ACT" to report-status
+                 add 1 to mismatch-count
+           else
+                 if recon-index > derived-count then
+                       move "MISSING-DER" to report-status
+                       add 1 to mismatch-count
+                 else
+                       if actual-score(recon-index) =
+                             derived-score(recon-index) and
+                             actual-date(recon-index) =
+                             derived-date(recon-index) then
+                             move "OK" to report-status
+                       else
+                             move "MISMATCH" to report-status
+                             add 1 to mismatch-count
+                       end-if
+                 end-if
+           end-if.
+
+           display recon-index "  " report-actual-score "  "
+                 report-actual-date "  " report-derived-score "  "
+                 report-derived-date "  " report-status.
