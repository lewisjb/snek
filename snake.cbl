@@ -1,14 +1,141 @@
        identification division.
        program-id. snake.
 
+       environment division.
+       input-output section.
+       file-control.
+           select high-score-file assign to "highscore.dat"
+               organization is line sequential
+               file status is hs-file-status.
+           select history-file assign to "history.dat"
+               organization is line sequential
+               file status is history-file-status.
+           select config-file assign to "snake.cfg"
+               organization is line sequential
+               file status is config-file-status.
+           select checkpoint-file assign to "snake.ckpt"
+               organization is line sequential
+               file status is ckpt-file-status.
+
        data division.
+       file section.
+       fd high-score-file.
+       copy hsrec.
+
+       fd history-file.
+       copy historyrec.
+
+      *>Optional one-line text file, hand-edited by whoever runs the
+      *>game; no header or labels, just three fixed-width fields
+      *>separated by a single blank column:
+      *>
+      *>   columns 01-02  board width   (2 digits, zero-padded)
+      *>   column  03     filler/blank
+      *>   columns 04-05  board height  (2 digits, zero-padded)
+      *>   column  06     filler/blank
+      *>   column  07     wall mode     (0 = wrap around the edges,
+      *>                                 1 = hard walls end the game)
+      *>
+      *>   e.g. "20 15 1" for a 20x15 board with hard walls.
+      *>
+      *>Width/height below MIN-BOARD-DIM or above MAX-BOARD-DIM, or a
+      *>missing snake.cfg, fall back to the 10x10/wrap-around default -
+      *>see LOAD-CONFIG.  See also snake.cfg.sample in this directory.
+       fd config-file.
+       01 config-file-record.
+           05 cfgf-width pic 9(2).
+           05 filler pic x(1).
+           05 cfgf-height pic 9(2).
+           05 filler pic x(1).
+           05 cfgf-wall-mode pic 9(1).
+
+      *>One checkpoint file holds a header record, then one record per
+      *>live snake segment, then one record per food-table slot, so a
+      *>suspended run can be rebuilt on the next startup.  Private to
+      *>this program, so the layout lives here rather than in a
+      *>shared copybook.
+       fd checkpoint-file.
+       01 ckpt-file-record.
+           05 ckptf-rec-type pic x(1).
+           05 ckptf-header.
+               10 ckptf-snake-len pic 9(3).
+               10 filler pic x(1).
+               10 ckptf-cur-direction pic 9(1).
+               10 filler pic x(1).
+               10 ckptf-food-count pic 9(2).
+               10 filler pic x(1).
+               10 ckptf-snake2-len pic 9(3).
+               10 filler pic x(1).
+               10 ckptf-cur-direction2 pic 9(1).
+               10 filler pic x(1).
+               10 ckptf-player2-active pic 9(1).
+               10 filler pic x(1).
+               10 ckptf-elapsed-secs pic 9(6).
+           05 ckptf-food-rec redefines ckptf-header.
+               10 ckptf-food-x pic 9(2).
+               10 filler pic x(1).
+               10 ckptf-food-y pic 9(2).
+               10 filler pic x(1).
+               10 ckptf-food-points pic 9(2).
+               10 filler pic x(1).
+               10 ckptf-food-active pic 9(1).
+           05 ckptf-snake-seg redefines ckptf-header.
+               10 ckptf-seg-x pic 9(2).
+               10 filler pic x(1).
+               10 ckptf-seg-y pic 9(2).
+
        working-storage section.
+       01 hs-file-status pic x(2).
+       01 history-file-status pic x(2).
+       01 config-file-status pic x(2).
+       01 ckpt-file-status pic x(2).
+
+      *>Board dimensions, read from the config file at startup so a
+      *>wider terminal can run a bigger board than the 10x10 default.
+       01 max-board-dim pic 9(2) value 40.
+      *>Below this, there isn't room for the snake(s) plus a full set
+      *>of simultaneous food items to all have a free cell - keeps a
+      *>too-small config from hanging CREATE-FOOD's placement search.
+       01 min-board-dim pic 9(2) value 5.
+       01 board-width pic 9(2) usage is comp value 10.
+       01 board-height pic 9(2) usage is comp value 10.
+      *>0 = wraparound (default), 1 = hitting the edge is game over.
+       01 wall-mode pic 9(1) value zero.
+       01 hit-wall pic 9(1) value zero.
+
+      *>Top-N high score leaderboard, read at startup and rewritten
+      *>whenever the current run beats an entry on file.
+       01 hs-max-entries pic 9(2) value 10.
+       01 hs-count pic 9(2) usage is comp value zero.
+       01 hs-table.
+           05 hs-entry occurs 10 times indexed by hs-index.
+               10 hs-score pic 9(5).
+               10 hs-date pic x(10).
+       01 top-score pic 9(5) value zero.
+       01 today-date pic x(10).
+       01 hs-slot pic 9(2) usage is comp.
+       01 hs-shift-start pic 9(2) usage is comp.
+       01 hs-qualifies pic 9(1) value zero.
+
+      *>Append-only session history, one line per completed game.
+       01 game-start-secs pic 9(8) usage is comp.
+       01 game-end-secs pic 9(8) usage is comp.
+       01 game-elapsed-secs pic 9(6) usage is comp.
+       01 current-seconds-result pic 9(8) usage is comp.
       *>Constant ASCII codes
        01 ASCII-W pic 9(1) usage is comp value 119.
        01 ASCII-A pic 9(1) usage is comp value 97.
        01 ASCII-S pic 9(1) usage is comp value 115.
        01 ASCII-D pic 9(1) usage is comp value 100.
        01 ASCII-Q pic 9(1) usage is comp value 113.
+       01 ASCII-P pic 9(1) usage is comp value 112.
+       01 ASCII-C pic 9(1) usage is comp value 99.
+      *>Second player's key set (IJKL instead of WASD) so two people
+      *>can play head to head on the same keyboard.
+       01 ASCII-I pic 9(1) usage is comp value 105.
+       01 ASCII-J pic 9(1) usage is comp value 106.
+       01 ASCII-K pic 9(1) usage is comp value 107.
+       01 ASCII-L pic 9(1) usage is comp value 108.
       *>Constant codes for cur-direction
        01 DIR-UP pic 9(1) value 1.
        01 DIR-LEFT pic 9(1) value 2.
@@ -16,14 +143,17 @@
        01 DIR-RIGHT pic 9(1) value 4.
       *>Constant visual symbols
        01 VIS-SNAKE pic x(1) value "o".
+       01 VIS-SNAKE2 pic x(1) value "x".
        01 VIS-FOOD pic x(1) value "#".
+       01 VIS-FOOD-BONUS pic x(1) value "*".
        01 VIS-BLANK pic x(1) value ".".
 
        01 input-char pic 9(8) usage is comp.
        01 old-direction pic 9(1) value 3.
        01 cur-direction pic 9(1) value 3.
 
-      *> The snake, board is 10x10, max-length is 100
+      *> The snake, board size comes from the config file, max-length
+      *> is 100
        01 snake.
              05 snake-part occurs 100 times indexed by snake-index.
              10 snake-x pic 9(2).
@@ -33,44 +163,436 @@
              10 next-snake-x pic 9(2).
              10 next-snake-y pic 9(2).
 
-       01 food.
-             05 food-x pic 9(2).
-             05 food-y pic 9(2).
+      *> Second, independent snake for head-to-head play; own body
+      *> table, own direction state, own key set (see ASCII-I/J/K/L).
+      *> Shares the board, food table and move pace with the first
+      *> snake, same as two players taking the same board in turn.
+       01 snake2.
+             05 snake2-part occurs 100 times indexed by snake2-index.
+             10 snake2-x pic 9(2).
+             10 snake2-y pic 9(2).
+       01 snake2-len pic 9(3) usage is comp value 1.
+       01 next-snake2-pos.
+             10 next-snake2-x pic 9(2).
+             10 next-snake2-y pic 9(2).
+       01 old-direction2 pic 9(1) value 1.
+       01 cur-direction2 pic 9(1) value 1.
+       01 hit-wall2 pic 9(1) value zero.
+       01 game-ended pic 9(1) value zero.
+      *>Snake 2 sits still at its spawn point - an obstacle, not an
+      *>opponent - until someone actually presses an IJKL key; this
+      *>keeps a solo session (and hard-walls mode in particular) from
+      *>being driven into a wall by a second snake nobody is steering.
+       01 player2-active pic 9(1) value zero.
+      *>Which snake's move actually ended the game, so GAME-OVER can
+      *>tell a head-to-head match who lost instead of just stopping.
+       01 loser-snake pic 9(1) value zero.
+           88 loser-is-snake1 value 1.
+           88 loser-is-snake2 value 2.
 
+      *> Several food items can be on the board at once.  Most are
+      *> worth a single growth segment; an occasional bonus item is
+      *> worth more, so the board has more going on than one "#" at
+      *> a time.
+       01 food-max pic 9(2) value 10.
+       01 food-target-count pic 9(2) value 3.
+       01 food-count pic 9(2) usage is comp value 0.
+       01 food-table.
+             05 food-item occurs 10 times indexed by food-index.
+             10 food-x pic 9(2) value zero.
+             10 food-y pic 9(2) value zero.
+             10 food-points pic 9(2) value zero.
+             10 food-active pic 9(1) value zero.
+       01 food-slot pic 9(2) usage is comp.
+       01 new-food-x pic 9(2) usage is comp.
+       01 new-food-y pic 9(2) usage is comp.
+       01 found-food-index pic 9(2) usage is comp.
+       01 snake-max pic 9(3) usage is comp value 100.
+       01 mark-x pic 9(2) usage is comp.
+       01 mark-y pic 9(2) usage is comp.
+
+      *> Board is sized up to max-board-dim so board-width/board-height
+      *> can run smaller than the table without wasting an occurs
+      *> clause per configured size; draw-row below prints only the
+      *> configured width and height.
        01 game-screen.
-             05 screen-row occurs 10 times.
-             10 screen-pixel pic x(1) value '.' occurs 10 times.
-      *> Puts a newline after each row for printing
-             10 screen-nl pic 9(1) usage is comp value 10.
-      *> Puts a null after at the end for printing
-             05 screen-null pic 9(1) usage is comp value 0.
-
-       01 create-more-food pic 9(1) value 1.
+             05 screen-row occurs 40 times.
+             10 screen-pixel pic x(1) value '.' occurs 40 times.
+
+       01 draw-row-num pic 9(2) usage is comp.
+       01 draw-row-temp pic x(40).
+       01 draw-row-buf pic x(42).
+
        01 snake-grew pic 9(1) value 1.
+       01 old-snake-len pic 9(3) usage is comp.
+       01 new-tail-start pic 9(3) usage is comp.
+       01 snake2-grew pic 9(1) value 1.
+       01 old-snake2-len pic 9(3) usage is comp.
+       01 new-tail2-start pic 9(3) usage is comp.
+       01 found-food-index2 pic 9(2) usage is comp.
+
+       01 paused pic 9(1) value 0.
+           88 game-is-paused value 1.
 
       *> To limit FPS
        01 ms-count pic 9(3) usage is comp.
        01 ms-move-time pic 9(3) usage is comp value 350.
+      *>Move interval steps down as the snake grows so the game gets
+      *>harder as the score goes up, instead of one flat pace.
+       01 ms-move-time-base pic 9(3) value 350.
+       01 ms-move-time-min pic 9(3) value 80.
+       01 ms-move-time-step pic 9(2) value 5.
+       01 ms-move-time-calc pic s9(5) usage is comp.
+
+      *>A checkpoint is written periodically (and on the suspend key)
+      *>so a run can be resumed after the process is restarted; the
+      *>file is emptied out again once it's been loaded, so a normal
+      *>game-over doesn't come back from the dead on the next launch.
+       01 ckpt-save-interval pic 9(4) usage is comp value 500.
+       01 ckpt-tick-count pic 9(4) usage is comp value 0.
+       01 resumed-game pic 9(1) value 0.
+       01 suspend-requested pic 9(1) value 0.
+      *>Elapsed playtime accumulated so far, carried across a
+      *>suspend/resume so GAME-OVER's duration reflects the whole
+      *>run instead of just the time since the last resume.
+       01 ckpt-loaded-elapsed pic 9(6) usage is comp value 0.
+       01 ckpt-save-elapsed pic s9(7) usage is comp.
+       01 ckpt-adj-start pic s9(8) usage is comp.
 
        procedure division.
        main-para.
+           perform load-config.
+           perform load-high-scores.
+           perform get-current-seconds.
+           move current-seconds-result to game-start-secs.
+
            call "initscr".
            call "noecho".
            call "timeout" using by value 0.
 
-           move VIS-SNAKE to screen-pixel(1, 1).
-           move 1 to snake-x(1), snake-y(1).
-           perform game-loop with test after until input-char = ASCII-Q.
+           perform init-food-table.
+           perform load-checkpoint.
+           if resumed-game = 0 then
+                 move 1 to snake-x(1), snake-y(1)
+                 move board-width to snake2-x(1)
+                 move board-height to snake2-y(1)
+           end-if.
+           perform mark-snake-segment varying snake-index from 1 by 1
+                 until snake-index > snake-len.
+           perform mark-snake2-segment varying snake2-index from 1 by 1
+                 until snake2-index > snake2-len.
+           perform mark-food-slot varying food-index from 1 by 1
+                 until food-index > food-max.
+
+           perform game-loop with test after until input-char = ASCII-Q
+                 or suspend-requested = 1 or game-ended = 1.
+
+           if suspend-requested = 1 then
+                 call "endwin"
+                 stop run
+           end-if.
 
            perform game-over.
 
+       get-current-seconds.
+           compute current-seconds-result =
+                 function numval(function current-date(9:2)) * 3600 +
+                 function numval(function current-date(11:2)) * 60 +
+                 function numval(function current-date(13:2)).
+
+       load-config.
+           move 10 to board-width.
+           move 10 to board-height.
+           move 0 to wall-mode.
+           open input config-file.
+           if config-file-status = "00" then
+                 read config-file
+                       at end
+                             continue
+                       not at end
+                             if cfgf-width >= min-board-dim and
+                                   cfgf-width <= max-board-dim then
+                                   move cfgf-width to board-width
+                             end-if
+                             if cfgf-height >= min-board-dim and
+                                   cfgf-height <= max-board-dim then
+                                   move cfgf-height to board-height
+                             end-if
+                             if cfgf-wall-mode = 1 then
+                                   move 1 to wall-mode
+                             end-if
+                 end-read
+                 close config-file
+           end-if.
+
+       load-high-scores.
+           move zero to hs-count.
+           move zero to top-score.
+           open input high-score-file.
+           if hs-file-status = "00" then
+                 perform read-high-score-entry with test after
+                       until hs-file-status not = "00"
+                       or hs-count >= hs-max-entries
+                 close high-score-file
+                 if hs-count > zero then
+                       move hs-score(1) to top-score
+                 end-if
+           end-if.
+
+       read-high-score-entry.
+           read high-score-file
+                 at end
+                       continue
+                 not at end
+                       add 1 to hs-count
+                       move hsf-score to hs-score(hs-count)
+                       move hsf-date to hs-date(hs-count)
+           end-read.
+
+       save-high-scores.
+           open output high-score-file.
+           perform write-high-score-entry varying hs-index from 1
+                 by 1 until hs-index > hs-count.
+           close high-score-file.
+
+       write-high-score-entry.
+           move spaces to hs-file-record.
+           move hs-score(hs-index) to hsf-score.
+           move hs-date(hs-index) to hsf-date.
+           write hs-file-record.
+
+       load-checkpoint.
+           move 0 to resumed-game.
+           open input checkpoint-file.
+           if ckpt-file-status = "00" then
+                 read checkpoint-file
+                       at end
+                             continue
+                       not at end
+                             continue
+                 end-read
+                 if ckpt-file-status = "00" then
+                       move ckptf-snake-len to snake-len
+                       move ckptf-cur-direction to cur-direction
+                       move ckptf-cur-direction to old-direction
+                       move ckptf-food-count to food-count
+                       move ckptf-snake2-len to snake2-len
+                       move ckptf-cur-direction2 to cur-direction2
+                       move ckptf-cur-direction2 to old-direction2
+                       move ckptf-player2-active to player2-active
+                       move ckptf-elapsed-secs to ckpt-loaded-elapsed
+                       move 1 to resumed-game
+                       perform read-checkpoint-snake-seg varying
+                             snake-index from 1 by 1
+                             until snake-index > snake-len
+                       perform read-checkpoint-snake2-seg varying
+                             snake2-index from 1 by 1
+                             until snake2-index > snake2-len
+                       perform read-checkpoint-food-rec varying
+                             food-index from 1 by 1
+                             until food-index > food-max
+                 end-if
+                 close checkpoint-file
+           end-if.
+           if resumed-game = 1 then
+                 perform adjust-move-time
+                 compute ckpt-adj-start = current-seconds-result -
+                       ckpt-loaded-elapsed
+                 if ckpt-adj-start >= 0 then
+                       move ckpt-adj-start to game-start-secs
+                 end-if
+                 perform clear-checkpoint-file
+           end-if.
+
+       read-checkpoint-snake-seg.
+           read checkpoint-file
+                 at end
+                       continue
+                 not at end
+                       move ckptf-seg-x to snake-x(snake-index)
+                       move ckptf-seg-y to snake-y(snake-index)
+           end-read.
+
+       read-checkpoint-snake2-seg.
+           read checkpoint-file
+                 at end
+                       continue
+                 not at end
+                       move ckptf-seg-x to snake2-x(snake2-index)
+                       move ckptf-seg-y to snake2-y(snake2-index)
+           end-read.
+
+       read-checkpoint-food-rec.
+           read checkpoint-file
+                 at end
+                       continue
+                 not at end
+                       move ckptf-food-x to food-x(food-index)
+                       move ckptf-food-y to food-y(food-index)
+                       move ckptf-food-points to food-points(food-index)
+                       move ckptf-food-active to food-active(food-index)
+           end-read.
+
+      *>A resumed run consumes its checkpoint; leaving the old one in
+      *>place would replay the same saved game again on every launch
+      *>after this one.
+       clear-checkpoint-file.
+           open output checkpoint-file.
+           close checkpoint-file.
+
+       save-checkpoint.
+           perform get-current-seconds.
+           compute ckpt-save-elapsed = current-seconds-result -
+                 game-start-secs.
+           if ckpt-save-elapsed < 0 then
+                 move zero to ckpt-save-elapsed
+           end-if.
+           open output checkpoint-file.
+           move spaces to ckpt-file-record.
+           move "H" to ckptf-rec-type.
+           move snake-len to ckptf-snake-len.
+           move cur-direction to ckptf-cur-direction.
+           move food-count to ckptf-food-count.
+           move snake2-len to ckptf-snake2-len.
+           move cur-direction2 to ckptf-cur-direction2.
+           move player2-active to ckptf-player2-active.
+           move ckpt-save-elapsed to ckptf-elapsed-secs.
+           write ckpt-file-record.
+           perform write-checkpoint-snake-seg varying snake-index
+                 from 1 by 1 until snake-index > snake-len.
+           perform write-checkpoint-snake2-seg varying snake2-index
+                 from 1 by 1 until snake2-index > snake2-len.
+           perform write-checkpoint-food-rec varying food-index
+                 from 1 by 1 until food-index > food-max.
+           close checkpoint-file.
+
+       write-checkpoint-snake-seg.
+           move spaces to ckpt-file-record.
+           move "S" to ckptf-rec-type.
+           move snake-x(snake-index) to ckptf-seg-x.
+           move snake-y(snake-index) to ckptf-seg-y.
+           write ckpt-file-record.
+
+       write-checkpoint-snake2-seg.
+           move spaces to ckpt-file-record.
+           move "T" to ckptf-rec-type.
+           move snake2-x(snake2-index) to ckptf-seg-x.
+           move snake2-y(snake2-index) to ckptf-seg-y.
+           write ckpt-file-record.
+
+       write-checkpoint-food-rec.
+           move spaces to ckpt-file-record.
+           move "F" to ckptf-rec-type.
+           move food-x(food-index) to ckptf-food-x.
+           move food-y(food-index) to ckptf-food-y.
+           move food-points(food-index) to ckptf-food-points.
+           move food-active(food-index) to ckptf-food-active.
+           write ckpt-file-record.
+
+       advance-checkpoint-timer.
+           add 1 to ckpt-tick-count.
+           if ckpt-tick-count > ckpt-save-interval then
+                 perform save-checkpoint
+                 move 0 to ckpt-tick-count
+           end-if.
+
+       make-today-date.
+           string function current-date(1:4) delimited by size
+                 "-" delimited by size
+                 function current-date(5:2) delimited by size
+                 "-" delimited by size
+                 function current-date(7:2) delimited by size
+                 into today-date.
+
+       update-high-scores.
+           move 0 to hs-qualifies.
+           if hs-count < hs-max-entries then
+                 move 1 to hs-qualifies
+           else
+                 if snake-len > hs-score(hs-count) then
+                       move 1 to hs-qualifies
+                 end-if
+           end-if.
+
+           if hs-qualifies = 1 then
+                 perform make-today-date
+                 perform find-high-score-slot
+                 if hs-count >= hs-max-entries then
+                       compute hs-shift-start = hs-count - 1
+                 else
+                       move hs-count to hs-shift-start
+                 end-if
+                 if hs-count > zero then
+                       perform shift-high-scores-down varying
+                             hs-index from hs-shift-start by -1
+                             until hs-index < hs-slot
+                 end-if
+                 move snake-len to hs-score(hs-slot)
+                 move today-date to hs-date(hs-slot)
+                 if hs-count < hs-max-entries then
+                       add 1 to hs-count
+                 end-if
+                 perform save-high-scores
+                 move hs-score(1) to top-score
+           end-if.
+
+       find-high-score-slot.
+           move 1 to hs-slot.
+           perform advance-high-score-slot varying hs-index from 1
+                 by 1 until hs-index > hs-count or
+                 snake-len > hs-score(hs-index).
+
+       advance-high-score-slot.
+           compute hs-slot = hs-index + 1.
+
+       shift-high-scores-down.
+           move hs-score(hs-index) to hs-score(hs-index + 1).
+           move hs-date(hs-index) to hs-date(hs-index + 1).
+
        game-over.
            call "endwin".
+           perform make-today-date.
+           perform get-current-seconds.
+           move current-seconds-result to game-end-secs.
+           compute game-elapsed-secs = game-end-secs - game-start-secs.
+           if game-elapsed-secs < 0 then
+                 move zero to game-elapsed-secs
+           end-if.
+           perform log-game-history.
+           perform update-high-scores.
+      *>A normal game-over (death or quit) must not leave an autosaved
+      *>checkpoint behind - otherwise the next launch's LOAD-CHECKPOINT
+      *>would silently resume this finished run instead of starting
+      *>fresh.  Only the suspend path skips GAME-OVER entirely and
+      *>leaves the checkpoint in place on purpose.
+           perform clear-checkpoint-file.
            display "Game over man, GAME OVER! Score: "snake-len.
+           if player2-active = 1 then
+                 display "Player 2 score: "snake2-len
+                 evaluate true
+                     when loser-is-snake1
+                           display "Player 1 crashed - player 2 wins!"
+                     when loser-is-snake2
+                           display "Player 2 crashed - player 1 wins!"
+                 end-evaluate
+           end-if.
+           display "Best score on file: "top-score.
            stop run.
 
+       log-game-history.
+           move spaces to history-file-record.
+           move today-date to histf-date.
+           move snake-len to histf-score.
+           move game-elapsed-secs to histf-duration.
+           open extend history-file.
+           if history-file-status = "35" then
+                 open output history-file
+           end-if.
+           write history-file-record.
+           close history-file.
+
        game-loop.
-           if create-more-food = 1 then
+           if not game-is-paused then
                  perform create-food
            end-if.
 
@@ -78,18 +600,43 @@
            perform draw.
            perform input-para.
 
-           if ms-count > ms-move-time then
-                 perform handle-move
-                 move 0 to ms-count
+           if not game-is-paused then
+                 if ms-count > ms-move-time then
+                       perform handle-move
+                       if player2-active = 1 then
+                             perform handle-move2
+                       end-if
+                       move 0 to ms-count
+                 end-if
+                 add 1 to ms-count
            end-if.
 
+      *>A suspend saves once the tick's moves have settled, not at the
+      *>moment the key is read, so the checkpoint reflects this tick's
+      *>outcome rather than the one before it.  If this same tick's
+      *>move also ended the game, the death wins - drop the suspend so
+      *>MAIN-PARA runs the normal GAME-OVER path instead of quietly
+      *>resurrecting a run whose fatal move was never recorded.
+           if suspend-requested = 1 then
+                 if game-ended = 1 then
+                       move 0 to suspend-requested
+                 else
+                       perform save-checkpoint
+                 end-if
+           end-if.
+
+           perform advance-checkpoint-timer.
+
            call "usleep" using by value 1.
-           add 1 to ms-count.
 
        input-para.
            call "getch" returning input-char.
 
            evaluate true
+               when input-char = ASCII-P
+                   perform toggle-pause
+               when input-char = ASCII-C
+                   perform request-suspend
                when input-char = ASCII-W and not old-direction =
                      DIR-DOWN
                    move DIR-UP to cur-direction
@@ -102,44 +649,169 @@
                when input-char = ASCII-D and not old-direction =
                      DIR-LEFT
                    move DIR-RIGHT to cur-direction
+               when input-char = ASCII-I and not old-direction2 =
+                     DIR-DOWN
+                   move DIR-UP to cur-direction2
+                   move 1 to player2-active
+               when input-char = ASCII-J and not old-direction2 =
+                     DIR-RIGHT
+                   move DIR-LEFT to cur-direction2
+                   move 1 to player2-active
+               when input-char = ASCII-K and not old-direction2 =
+                     DIR-UP
+                   move DIR-DOWN to cur-direction2
+                   move 1 to player2-active
+               when input-char = ASCII-L and not old-direction2 =
+                     DIR-LEFT
+                   move DIR-RIGHT to cur-direction2
+                   move 1 to player2-active
            end-evaluate.
 
+       toggle-pause.
+           if game-is-paused then
+                 move 0 to paused
+           else
+                 move 1 to paused
+           end-if.
+
+      *>Save-and-quit: the actual checkpoint write happens at the end
+      *>of GAME-LOOP once this tick's move has settled (see there),
+      *>not here, so it captures the up-to-date board instead of the
+      *>state from just before this tick's move.
+       request-suspend.
+           move 1 to suspend-requested.
+
+       init-food-table.
+           perform clear-food-slot varying food-index from 1 by 1
+                 until food-index > food-max.
+           move 0 to food-count.
+
+       clear-food-slot.
+           move 0 to food-active(food-index).
+
+       mark-snake-segment.
+           move snake-x(snake-index) to mark-x.
+           move snake-y(snake-index) to mark-y.
+           move VIS-SNAKE to screen-pixel(mark-y, mark-x).
+
+       mark-snake2-segment.
+           move snake2-x(snake2-index) to mark-x.
+           move snake2-y(snake2-index) to mark-y.
+           move VIS-SNAKE2 to screen-pixel(mark-y, mark-x).
+
+       mark-food-slot.
+           if food-active(food-index) = 1 then
+                 move food-x(food-index) to mark-x
+                 move food-y(food-index) to mark-y
+                 if food-points(food-index) > 1 then
+                       move VIS-FOOD-BONUS to
+                             screen-pixel(mark-y, mark-x)
+                 else
+                       move VIS-FOOD to screen-pixel(mark-y, mark-x)
+                 end-if
+           end-if.
+
        create-food.
-           perform generate-food-location until screen-pixel(food-y,
-           food-x) = VIS-BLANK.
-           move VIS-FOOD to screen-pixel(food-y, food-x).
-           move 0 to create-more-food.
+           perform add-one-food until food-count >= food-target-count
+                 or food-count >= food-max.
+
+       add-one-food.
+           perform find-free-food-slot.
+           if food-slot > 0 then
+                 perform generate-food-location until
+                       screen-pixel(new-food-y, new-food-x) = VIS-BLANK
+                 move new-food-x to food-x(food-slot)
+                 move new-food-y to food-y(food-slot)
+                 perform assign-food-points
+                 move 1 to food-active(food-slot)
+                 add 1 to food-count
+                 if food-points(food-slot) > 1 then
+                       move VIS-FOOD-BONUS to
+                             screen-pixel(new-food-y, new-food-x)
+                 else
+                       move VIS-FOOD to
+                             screen-pixel(new-food-y, new-food-x)
+                 end-if
+           end-if.
+
+       find-free-food-slot.
+           move 0 to food-slot.
+           perform check-food-slot-free varying food-index from 1
+                 by 1 until food-index > food-max.
+
+       check-food-slot-free.
+           if food-active(food-index) = 0 and food-slot = 0 then
+                 move food-index to food-slot
+           end-if.
+
+       assign-food-points.
+      *> Random isn't seeded.  About one in five items is a bonus
+      *> item worth several growth segments instead of one.
+           compute food-points(food-slot) = function random * 100.
+           if food-points(food-slot) < 20 then
+                 move 5 to food-points(food-slot)
+           else
+                 move 1 to food-points(food-slot)
+           end-if.
 
        generate-food-location.
-      *> Random isn't seeded
-           compute food-x = function random * 10 + 1.
-           compute food-y = function random * 10 + 1.
+           compute new-food-x = function random * board-width + 1.
+           compute new-food-y = function random * board-height + 1.
 
        draw.
-           call "printw" using game-screen.
-           call "printw" using "Score: %d", by value snake-len.
+           perform draw-row varying draw-row-num from 1 by 1
+                 until draw-row-num > board-height.
+           call "printw" using "P1: %d  P2: %d  Best: %d", by value
+                 snake-len, by value snake2-len, by value top-score.
+           if game-is-paused then
+                 call "printw" using "  -- PAUSED --"
+           end-if.
+
+       draw-row.
+           move screen-row(draw-row-num) to draw-row-temp.
+           string draw-row-temp(1:board-width) delimited by size
+                 x"0A" delimited by size
+                 x"00" delimited by size
+                 into draw-row-buf.
+           call "printw" using draw-row-buf.
 
        shift-snake.
            compute snake-x(snake-index) = snake-x(snake-index - 1).
            compute snake-y(snake-index) = snake-y(snake-index - 1).
 
+       adjust-move-time.
+           compute ms-move-time-calc = ms-move-time-base - (
+                 snake-len * ms-move-time-step).
+           if ms-move-time-calc < ms-move-time-min then
+                 move ms-move-time-min to ms-move-time
+           else
+                 move ms-move-time-calc to ms-move-time
+           end-if.
+
        handle-move.
            perform get-next-pos.
 
            move 0 to snake-grew.
 
-           if screen-pixel(next-snake-y, next-snake-x) = "o" then
-                 perform game-over
+           if wall-mode = 1 and hit-wall = 1 then
+                 move 1 to game-ended
+                 move 1 to loser-snake
            else
-                 if next-snake-x = food-x and next-snake-y = food-y then
-                       add 1 to snake-len
-                       compute snake-x(snake-len) = snake-x(
-                             snake-len - 1)
-                       compute snake-y(snake-len) = snake-y(
-                             snake-len - 1)
-                       move 1 to create-more-food
-                       move 1 to snake-grew
-                  end-if
+                 if screen-pixel(next-snake-y, next-snake-x) = VIS-SNAKE
+                       or screen-pixel(next-snake-y, next-snake-x) =
+                             VIS-SNAKE2 then
+                       move 1 to game-ended
+                       move 1 to loser-snake
+                 else
+                       perform find-food-at-pos
+                       if found-food-index > 0 then
+                             perform grow-snake
+                             move 0 to food-active(found-food-index)
+                             subtract 1 from food-count
+                             move 1 to snake-grew
+                             perform adjust-move-time
+                       end-if
+                 end-if
            end-if.
 
            move VIS-SNAKE to screen-pixel(next-snake-y, next-snake-x).
@@ -156,7 +828,40 @@
            
            move cur-direction to old-direction.
 
+       find-food-at-pos.
+           move 0 to found-food-index.
+           perform check-food-at-pos varying food-index from 1 by 1
+                 until food-index > food-max.
+
+       check-food-at-pos.
+           if food-active(food-index) = 1
+                 and food-x(food-index) = next-snake-x
+                 and food-y(food-index) = next-snake-y
+                 and found-food-index = 0 then
+                 move food-index to found-food-index
+           end-if.
+
+      *> Growing by more than one segment just duplicates the old
+      *> tail position across all the new segments, same as the
+      *> single-segment case; they get pulled into place as the
+      *> snake moves over the next few ticks.
+       grow-snake.
+           move snake-len to old-snake-len.
+           compute snake-len = snake-len +
+                 food-points(found-food-index).
+           if snake-len > snake-max then
+                 move snake-max to snake-len
+           end-if.
+           compute new-tail-start = old-snake-len + 1.
+           perform extend-snake-tail varying snake-index from
+                 new-tail-start by 1 until snake-index > snake-len.
+
+       extend-snake-tail.
+           compute snake-x(snake-index) = snake-x(old-snake-len).
+           compute snake-y(snake-index) = snake-y(old-snake-len).
+
        get-next-pos.
+           move 0 to hit-wall.
            move snake-x(1) to next-snake-x.
            move snake-y(1) to next-snake-y.
            evaluate true
@@ -172,28 +877,155 @@
 
        get-next-pos-up.
            if snake-y(1) = 1 then
-                 move 10 to next-snake-y
+                 move 1 to hit-wall
+                 move board-height to next-snake-y
            else
                  subtract 1 from snake-y(1) giving next-snake-y
            end-if.
 
        get-next-pos-left.
            if snake-x(1) = 1 then
-                 move 10 to next-snake-x
+                 move 1 to hit-wall
+                 move board-width to next-snake-x
            else
                  subtract 1 from snake-x(1) giving next-snake-x
            end-if.
 
        get-next-pos-down.
-           if snake-y(1) = 10 then
+           if snake-y(1) = board-height then
+                 move 1 to hit-wall
                  move 1 to next-snake-y
            else
                  add 1 to snake-y(1) giving next-snake-y
            end-if.
 
        get-next-pos-right.
-           if snake-x(1) = 10 then
+           if snake-x(1) = board-width then
+                 move 1 to hit-wall
                  move 1 to next-snake-x
            else
                  add 1 to snake-x(1) giving next-snake-x
            end-if.
+
+      *> Second snake's move handling mirrors HANDLE-MOVE above, but
+      *> its collision check also covers snake 1's body (and vice
+      *> versa via HANDLE-MOVE), so either snake crashing into the
+      *> other ends the game for both.
+       handle-move2.
+           perform get-next-pos2.
+
+           move 0 to snake2-grew.
+
+           if wall-mode = 1 and hit-wall2 = 1 then
+                 move 1 to game-ended
+                 move 2 to loser-snake
+           else
+                 if screen-pixel(next-snake2-y, next-snake2-x) =
+                       VIS-SNAKE or screen-pixel(next-snake2-y,
+                             next-snake2-x) = VIS-SNAKE2 then
+                       move 1 to game-ended
+                       move 2 to loser-snake
+                 else
+                       perform find-food-at-pos2
+                       if found-food-index2 > 0 then
+                             perform grow-snake2
+                             move 0 to food-active(found-food-index2)
+                             subtract 1 from food-count
+                             move 1 to snake2-grew
+                       end-if
+                 end-if
+           end-if.
+
+           move VIS-SNAKE2 to screen-pixel(next-snake2-y,
+                 next-snake2-x).
+           if snake2-grew = 0 then
+                 move VIS-BLANK to screen-pixel(snake2-y(snake2-len),
+                       snake2-x(snake2-len))
+           end-if.
+
+           perform shift-snake2 varying snake2-index from snake2-len
+                 by -1 until snake2-index = 1.
+
+           move next-snake2-x to snake2-x(1).
+           move next-snake2-y to snake2-y(1).
+
+           move cur-direction2 to old-direction2.
+
+       shift-snake2.
+           compute snake2-x(snake2-index) = snake2-x(snake2-index - 1).
+           compute snake2-y(snake2-index) = snake2-y(snake2-index - 1).
+
+       find-food-at-pos2.
+           move 0 to found-food-index2.
+           perform check-food-at-pos2 varying food-index from 1 by 1
+                 until food-index > food-max.
+
+       check-food-at-pos2.
+           if food-active(food-index) = 1
+                 and food-x(food-index) = next-snake2-x
+                 and food-y(food-index) = next-snake2-y
+                 and found-food-index2 = 0 then
+                 move food-index to found-food-index2
+           end-if.
+
+       grow-snake2.
+           move snake2-len to old-snake2-len.
+           compute snake2-len = snake2-len +
+                 food-points(found-food-index2).
+           if snake2-len > snake-max then
+                 move snake-max to snake2-len
+           end-if.
+           compute new-tail2-start = old-snake2-len + 1.
+           perform extend-snake2-tail varying snake2-index from
+                 new-tail2-start by 1 until snake2-index > snake2-len.
+
+       extend-snake2-tail.
+           compute snake2-x(snake2-index) = snake2-x(old-snake2-len).
+           compute snake2-y(snake2-index) = snake2-y(old-snake2-len).
+
+       get-next-pos2.
+           move 0 to hit-wall2.
+           move snake2-x(1) to next-snake2-x.
+           move snake2-y(1) to next-snake2-y.
+           evaluate true
+               when cur-direction2 = DIR-UP
+                   perform get-next-pos2-up
+               when cur-direction2 = DIR-LEFT
+                   perform get-next-pos2-left
+               when cur-direction2 = DIR-DOWN
+                   perform get-next-pos2-down
+               when cur-direction2 = DIR-RIGHT
+                   perform get-next-pos2-right
+           end-evaluate.
+
+       get-next-pos2-up.
+           if snake2-y(1) = 1 then
+                 move 1 to hit-wall2
+                 move board-height to next-snake2-y
+           else
+                 subtract 1 from snake2-y(1) giving next-snake2-y
+           end-if.
+
+       get-next-pos2-left.
+           if snake2-x(1) = 1 then
+                 move 1 to hit-wall2
+                 move board-width to next-snake2-x
+           else
+                 subtract 1 from snake2-x(1) giving next-snake2-x
+           end-if.
+
+       get-next-pos2-down.
+           if snake2-y(1) = board-height then
+                 move 1 to hit-wall2
+                 move 1 to next-snake2-y
+           else
+                 add 1 to snake2-y(1) giving next-snake2-y
+           end-if.
+
+       get-next-pos2-right.
+           if snake2-x(1) = board-width then
+                 move 1 to hit-wall2
+                 move 1 to next-snake2-x
+           else
+                 add 1 to snake2-x(1) giving next-snake2-x
+           end-if.
